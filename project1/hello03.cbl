@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  hello03.
+      * menu option 3 - reports - placeholder screen until the real
+      * reports function is built out.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY scrhdr.
+       77  ws-dummy                   pic x.
+       77  ws-current-date            pic x(08).
+       77  ws-current-time            pic x(08).
+       PROCEDURE DIVISION.
+       main.
+           ACCEPT ws-current-date FROM DATE YYYYMMDD.
+           ACCEPT ws-current-time FROM TIME.
+           MOVE "hello03"        TO scr-program-id.
+           MOVE ws-current-date  TO scr-run-date.
+           MOVE ws-current-time  TO scr-run-time.
+           DISPLAY scr-company-name  LINE 1  COL 10.
+           DISPLAY scr-program-id    LINE 1  COL 60.
+           DISPLAY scr-run-date      LINE 2  COL 60.
+           DISPLAY scr-run-time      LINE 2  COL 70.
+           DISPLAY "REPORTS - NOT YET IMPLEMENTED"
+                                     LINE 10 COL 15.
+           DISPLAY scr-footer-text   LINE 24 COL 10.
+           ACCEPT ws-dummy           LINE 24 COL 60.
+           GOBACK.
