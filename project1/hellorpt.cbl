@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  hellorpt.
+      * end-of-night batch summary - reads the audit log written by
+      * hello and its sibling programs (see logrec.cpy) and prints a
+      * one-page report of every program run, its start/stop time and
+      * whether it came back clean, abended, was skipped by a restart,
+      * or flagged a start-of-day housekeeping warning, so the morning
+      * shift does not have to grep the raw log by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT log-file ASSIGN "HELLOLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-log-status.
+           SELECT rpt-file ASSIGN "HELLOSUM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-rpt-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  log-file.
+       COPY logrec.
+       FD  rpt-file
+           RECORD CONTAINS 132 CHARACTERS.
+       01  rpt-line                   pic x(132).
+       WORKING-STORAGE SECTION.
+       COPY scrhdr.
+       77  ws-log-status              pic x(02).
+       77  ws-rpt-status              pic x(02).
+       77  ws-eof-switch              pic x.
+           88  ws-eof                     value "Y".
+       77  ws-have-start-switch       pic x.
+           88  ws-have-start              value "Y".
+       77  ws-run-count                pic 9(05) comp.
+       77  ws-abend-count              pic 9(05) comp.
+       77  ws-warn-count               pic 9(05) comp.
+       77  ws-orphan-count             pic 9(05) comp.
+       77  ws-saved-program            pic x(08).
+       77  ws-saved-operator           pic x(08).
+       77  ws-saved-date               pic x(08).
+       77  ws-saved-time               pic x(08).
+       01  ws-heading-1.
+           05  hl-company-name        pic x(30).
+           05  filler                 pic x(10) value spaces.
+           05  filler                 pic x(30)
+                   value "NIGHTLY BATCH SUMMARY REPORT".
+       01  ws-heading-2.
+           05  filler                 pic x(08) value "PROGRAM ".
+           05  filler                 pic x(02) value spaces.
+           05  filler                 pic x(08) value "OPERATOR".
+           05  filler                 pic x(02) value spaces.
+           05  filler                 pic x(08) value "RUN DATE".
+           05  filler                 pic x(02) value spaces.
+           05  filler                 pic x(10) value "START-TIME".
+           05  filler                 pic x(09) value "STOP-TIME".
+           05  filler                 pic x(01) value spaces.
+           05  filler                 pic x(11) value "RUN STATUS".
+       01  ws-detail-line.
+           05  dl-program             pic x(08).
+           05  filler                 pic x(02) value spaces.
+           05  dl-operator            pic x(08).
+           05  filler                 pic x(02) value spaces.
+           05  dl-date                pic x(08).
+           05  filler                 pic x(02) value spaces.
+           05  dl-start-time          pic x(08).
+           05  filler                 pic x(02) value spaces.
+           05  dl-stop-time           pic x(08).
+           05  filler                 pic x(02) value spaces.
+           05  dl-status              pic x(11).
+       01  ws-total-line.
+           05  filler                 pic x(20)
+                   value "TOTAL PROGRAMS RUN: ".
+           05  tl-run-count           pic zzzz9.
+           05  filler                 pic x(05) value spaces.
+           05  filler                 pic x(09) value "ABENDED: ".
+           05  tl-abend-count         pic zzzz9.
+           05  filler                 pic x(05) value spaces.
+           05  filler                 pic x(12) value "INCOMPLETE: ".
+           05  tl-orphan-count        pic zzzz9.
+           05  filler                 pic x(05) value spaces.
+           05  filler                 pic x(10) value "WARNINGS: ".
+           05  tl-warn-count          pic zzzz9.
+       PROCEDURE DIVISION.
+       main.
+           PERFORM 1000-initialize THRU 1000-exit.
+           PERFORM 2000-process-log THRU 2000-exit
+               UNTIL ws-eof.
+           PERFORM 9000-terminate THRU 9000-exit.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000 - open the files and print the report headings.
+      *----------------------------------------------------------------
+       1000-initialize.
+           MOVE 0   TO ws-run-count.
+           MOVE 0   TO ws-abend-count.
+           MOVE 0   TO ws-warn-count.
+           MOVE 0   TO ws-orphan-count.
+           MOVE "N" TO ws-eof-switch.
+           MOVE "N" TO ws-have-start-switch.
+           OPEN INPUT log-file.
+           OPEN OUTPUT rpt-file.
+           MOVE scr-company-name TO hl-company-name.
+           WRITE rpt-line FROM ws-heading-1.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           WRITE rpt-line FROM ws-heading-2.
+       1000-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000 - read the log, pair each start record with its matching
+      * stop record and print one detail line per completed run.
+      *----------------------------------------------------------------
+       2000-process-log.
+           READ log-file
+               AT END
+                   MOVE "Y" TO ws-eof-switch
+               NOT AT END
+                   PERFORM 2010-handle-record THRU 2010-exit
+           END-READ.
+       2000-exit.
+           EXIT.
+
+       2010-handle-record.
+           EVALUATE TRUE
+               WHEN log-event-start
+                   IF ws-have-start
+                       PERFORM 2015-print-orphan THRU 2015-exit
+                   END-IF
+                   MOVE log-program-id  TO ws-saved-program
+                   MOVE log-operator-id TO ws-saved-operator
+                   MOVE log-event-date  TO ws-saved-date
+                   MOVE log-event-time  TO ws-saved-time
+                   MOVE "Y"             TO ws-have-start-switch
+               WHEN log-event-stop
+                   IF ws-have-start
+                       PERFORM 2020-print-detail THRU 2020-exit
+                       MOVE "N" TO ws-have-start-switch
+                   END-IF
+           END-EVALUATE.
+       2010-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2015 - a START record with no matching STOP - the program
+      * never got as far as writing its stop record (a genuine abend
+      * or a job that was cancelled) - flag it rather than lose it.
+      *----------------------------------------------------------------
+       2015-print-orphan.
+           MOVE ws-saved-program  TO dl-program.
+           MOVE ws-saved-operator TO dl-operator.
+           MOVE ws-saved-date     TO dl-date.
+           MOVE ws-saved-time     TO dl-start-time.
+           MOVE SPACES            TO dl-stop-time.
+           MOVE "INCOMPLETE"      TO dl-status.
+           ADD 1 TO ws-orphan-count.
+           WRITE rpt-line FROM ws-detail-line.
+       2015-exit.
+           EXIT.
+
+       2020-print-detail.
+           MOVE ws-saved-program  TO dl-program.
+           MOVE ws-saved-operator TO dl-operator.
+           MOVE ws-saved-date     TO dl-date.
+           MOVE ws-saved-time     TO dl-start-time.
+           MOVE log-event-time    TO dl-stop-time.
+           EVALUATE TRUE
+               WHEN log-status-abend
+                   MOVE "**ABENDED**"  TO dl-status
+                   ADD 1 TO ws-abend-count
+               WHEN log-status-skip
+                   MOVE "SKIPPED"      TO dl-status
+               WHEN log-status-warn
+                   MOVE "**WARNING**"  TO dl-status
+                   ADD 1 TO ws-warn-count
+               WHEN OTHER
+                   MOVE "COMPLETE OK"  TO dl-status
+           END-EVALUATE.
+           ADD 1 TO ws-run-count.
+           WRITE rpt-line FROM ws-detail-line.
+       2020-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000 - print the totals and close up.
+      *----------------------------------------------------------------
+       9000-terminate.
+           IF ws-have-start
+               PERFORM 2015-print-orphan THRU 2015-exit
+           END-IF.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE ws-run-count    TO tl-run-count.
+           MOVE ws-abend-count  TO tl-abend-count.
+           MOVE ws-orphan-count TO tl-orphan-count.
+           MOVE ws-warn-count   TO tl-warn-count.
+           WRITE rpt-line FROM ws-total-line.
+           CLOSE log-file.
+           CLOSE rpt-file.
+       9000-exit.
+           EXIT.
