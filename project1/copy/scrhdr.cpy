@@ -0,0 +1,13 @@
+      * scrhdr.cpy - common screen header/footer for the program suite
+      * every screen program COPYs this so headers look the same
+      * everywhere - fill scr-program-id/scr-run-date/scr-run-time
+      * before displaying, company name already carries a default.
+       01  scr-header.
+           05  scr-company-name       pic x(30)
+                   value "ACME DATA PROCESSING SERVICES".
+           05  scr-program-id         pic x(08).
+           05  scr-run-date           pic x(08).
+           05  scr-run-time           pic x(08).
+       01  scr-footer.
+           05  scr-footer-text        pic x(40)
+                   value "PRESS ENTER TO CONTINUE".
