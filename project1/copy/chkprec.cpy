@@ -0,0 +1,11 @@
+      * chkprec.cpy - checkpoint/restart record, one per suite step per
+      * run date - a step sets chkp-step-complete when it finishes
+      * clean so a rerun of the job stream can skip past it.
+       01  chkp-record.
+           05  chkp-key.
+               10  chkp-run-date      pic x(08).
+               10  chkp-step-name     pic x(08).
+           05  chkp-step-status       pic x(01).
+               88  chkp-step-complete     value "C".
+           05  chkp-complete-time     pic x(08).
+           05  filler                 pic x(20).
