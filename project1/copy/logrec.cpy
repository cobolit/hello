@@ -0,0 +1,24 @@
+      * logrec.cpy - audit trail record written by every suite program
+      * two records are written per run - a start record when the
+      * program begins and a stop record when it ends - so the nightly
+      * summary (hellorpt) can pair them up and time the run.
+       01  log-record.
+           05  log-program-id         pic x(08).
+           05  log-operator-id        pic x(08).
+           05  log-terminal-id        pic x(08).
+           05  log-event-type         pic x(05).
+               88  log-event-start        value "START".
+               88  log-event-stop         value "STOP ".
+           05  log-event-date         pic x(08).
+           05  log-event-time         pic x(08).
+           05  log-key-pressed        pic x(01).
+           05  log-return-status      pic x(04).
+               88  log-status-clean       value "OK  ".
+               88  log-status-abend       value "ABND".
+               88  log-status-skip        value "SKIP".
+               88  log-status-warn        value "WARN".
+           05  log-auth-level         pic x(01).
+               88  log-auth-admin         value "A".
+               88  log-auth-operator      value "O".
+               88  log-auth-inquiry       value "I".
+           05  filler                 pic x(14).
