@@ -0,0 +1,13 @@
+      * parmrec.cpy - startup control record for hello and its screens
+      * one record only - read once at start of run - lets operations
+      * reposition the greeting or switch run mode without a recompile.
+       01  parm-record.
+           05  parm-greeting-text     pic x(40).
+           05  parm-greeting-line     pic 9(02).
+           05  parm-greeting-col      pic 9(02).
+           05  parm-prompt-line       pic 9(02).
+           05  parm-prompt-col        pic 9(02).
+           05  parm-run-mode          pic x(01).
+               88  parm-mode-interactive  value "I".
+               88  parm-mode-batch        value "B".
+           05  filler                 pic x(20).
