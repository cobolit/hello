@@ -0,0 +1,12 @@
+      * secrec.cpy - operator security record, keyed by operator id -
+      * looked up at sign-on to check the password and pick up the
+      * operator's authority level.
+       01  sec-record.
+           05  sec-operator-id        pic x(08).
+           05  sec-password           pic x(08).
+           05  sec-auth-level         pic x(01).
+               88  sec-auth-admin         value "A".
+               88  sec-auth-operator       value "O".
+               88  sec-auth-inquiry        value "I".
+           05  sec-operator-name      pic x(20).
+           05  filler                 pic x(10).
