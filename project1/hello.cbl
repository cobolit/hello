@@ -1,13 +1,434 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  hello.
-      * adding a comment to hello.cbl 
+      * adding a comment to hello.cbl
       * add additional comment - plus more content - change 8
+      * entry point for the daily job suite - now puts up a numbered
+      * menu instead of a one-shot greeting, so operators have
+      * somewhere to go without re-launching from JCL.
+      * writes a start/stop pair to the audit log on every run so we
+      * can prove whether and when this program actually executed.
+      * the menu re-prompts on anything but a recognized selection -
+      * only "0" (confirm/exit) lets the run fall through to the end.
+      * screens use the shared header/footer copybook so every program
+      * in the suite looks the same.
+      * the greeting text and the menu's screen coordinates come from
+      * the parm file so ops can retune them without a recompile.
+      * the same parm file carries the run mode - batch mode skips the
+      * menu entirely so this can sit as a step in unattended JCL.
+      * checkpoints itself in the suite's restart file on a clean
+      * finish so a rerun of the job stream can skip it.
+      * interactive runs must sign on against the security file before
+      * the menu displays - batch runs sign on as the system operator.
+      * every run does a start-of-day check that the prior day's
+      * transaction file was cleared down before going any further.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN "HELLOPRM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+           SELECT log-file ASSIGN "HELLOLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-log-status.
+           SELECT chkp-file ASSIGN "HELLOCKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS chkp-key
+               FILE STATUS IS ws-chkp-status.
+           SELECT sec-file ASSIGN "HELLOSEC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS sec-operator-id
+               FILE STATUS IS ws-sec-status.
+           SELECT txn-file ASSIGN "HELLOTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-txn-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+       COPY parmrec.
+       FD  log-file.
+       COPY logrec.
+       FD  chkp-file.
+       COPY chkprec.
+       FD  sec-file.
+       COPY secrec.
+       FD  txn-file.
+       01  txn-record                 pic x(80).
        WORKING-STORAGE SECTION.
+       COPY scrhdr.
        77 ws-dummy PIC x.
+       77  ws-parm-status             pic x(02).
+       77  ws-log-status              pic x(02).
+       77  ws-chkp-status             pic x(02).
+       77  ws-chkp-open-switch        pic x.
+           88  ws-chkp-open-failed        value "Y".
+       77  ws-step-done-switch        pic x.
+           88  ws-step-already-done       value "Y".
+       77  ws-sec-status              pic x(02).
+       77  ws-signon-id               pic x(08).
+       77  ws-signon-pw               pic x(08).
+       77  ws-signon-tries            pic 9 comp.
+       77  ws-signed-on-switch        pic x.
+           88  ws-signed-on               value "Y".
+       77  ws-auth-level              pic x(01) value space.
+       77  ws-txn-status              pic x(02).
+       77  ws-txn-eof-switch          pic x.
+           88  ws-txn-eof                 value "Y".
+       77  ws-txn-count               pic 9(05) comp.
+       77  ws-housekeeping-warn-switch pic x.
+           88  ws-housekeeping-warn        value "Y".
+       77  ws-housekeeping-msg        pic x(60).
+       77  ws-current-date            pic x(08).
+       77  ws-current-time            pic x(08).
+       77  ws-terminal-id             pic x(08).
+       77  ws-operator-id             pic x(08).
+       77  ws-valid-key-switch        pic x.
+           88  ws-valid-key               value "Y".
        PROCEDURE DIVISION.
        main.
-           DISPLAY "hello world" LINE 10 COL 10.
-           ACCEPT ws-dummy LINE 10 COL 30.
+           PERFORM 1000-initialize THRU 1000-exit.
+           PERFORM 1010-read-parms THRU 1010-exit.
+           PERFORM 1100-restart-check THRU 1100-exit.
+           IF ws-chkp-open-failed
+               PERFORM 1400-audit-start THRU 1400-exit
+               MOVE "ABND" TO log-return-status
+               PERFORM 9500-audit-stop THRU 9500-exit
+               PERFORM 9600-close-files THRU 9600-exit
+               GO TO 9900-finish
+           END-IF.
+           IF ws-step-already-done
+               PERFORM 1400-audit-start THRU 1400-exit
+               MOVE "SKIP" TO log-return-status
+               PERFORM 9500-audit-stop THRU 9500-exit
+               PERFORM 9600-close-files THRU 9600-exit
+               GO TO 9900-finish
+           END-IF.
+           PERFORM 1200-sign-on THRU 1200-exit.
+           PERFORM 1400-audit-start THRU 1400-exit.
+           IF NOT ws-signed-on
+               MOVE "ABND" TO log-return-status
+               PERFORM 9500-audit-stop THRU 9500-exit
+               PERFORM 9600-close-files THRU 9600-exit
+               GO TO 9900-finish
+           END-IF.
+           PERFORM 1300-housekeeping THRU 1300-exit.
+           IF parm-mode-batch
+               DISPLAY ws-housekeeping-msg
+           ELSE
+               PERFORM 2000-menu THRU 2000-exit
+           END-IF.
+           IF ws-housekeeping-warn
+               MOVE "WARN" TO log-return-status
+           ELSE
+               PERFORM 7000-checkpoint-write THRU 7000-exit
+               MOVE "OK  " TO log-return-status
+           END-IF.
+           PERFORM 9500-audit-stop THRU 9500-exit.
+           PERFORM 9600-close-files THRU 9600-exit.
+       9900-finish.
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000 - get the clock and terminal id for the audit record.
+      *----------------------------------------------------------------
+       1000-initialize.
+           ACCEPT ws-current-date FROM DATE YYYYMMDD.
+           ACCEPT ws-current-time FROM TIME.
+           DISPLAY "TERM" UPON ENVIRONMENT-NAME.
+           ACCEPT ws-terminal-id FROM ENVIRONMENT-VALUE.
+           IF ws-terminal-id = SPACES
+               MOVE "CONSOLE " TO ws-terminal-id
+           END-IF.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT ws-operator-id FROM ENVIRONMENT-VALUE.
+           IF ws-operator-id = SPACES
+               MOVE "UNKNOWN " TO ws-operator-id
+           END-IF.
+       1000-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1010 - load the greeting text and screen coordinates - default
+      * them if the parm file is missing so the menu still comes up.
+      *----------------------------------------------------------------
+       1010-read-parms.
+           OPEN INPUT parm-file.
+           IF ws-parm-status NOT = "00"
+               PERFORM 1015-parm-defaults THRU 1015-exit
+               GO TO 1010-exit
+           END-IF.
+           READ parm-file
+               AT END
+                   PERFORM 1015-parm-defaults THRU 1015-exit
+           END-READ.
+           CLOSE parm-file.
+       1010-exit.
+           EXIT.
+
+       1015-parm-defaults.
+           MOVE "hello world"          TO parm-greeting-text.
+           MOVE 15                     TO parm-greeting-line.
+           MOVE 20                     TO parm-greeting-col.
+           MOVE 10                     TO parm-prompt-line.
+           MOVE 30                     TO parm-prompt-col.
+           MOVE "I"                    TO parm-run-mode.
+       1015-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100 - see if this step already completed clean for today -
+      * if so the caller skips straight to STOP RUN so a rerun of the
+      * job stream does not do the work twice.
+      *----------------------------------------------------------------
+       1100-restart-check.
+           MOVE "N"             TO ws-step-done-switch.
+           MOVE "N"             TO ws-chkp-open-switch.
+           MOVE ws-current-date TO chkp-run-date.
+           MOVE "hello   "       TO chkp-step-name.
+           OPEN I-O chkp-file.
+           IF ws-chkp-status = "35"
+               OPEN OUTPUT chkp-file
+               CLOSE       chkp-file
+               OPEN I-O    chkp-file
+           END-IF.
+           IF ws-chkp-status NOT = "00"
+               MOVE "Y" TO ws-chkp-open-switch
+               GO TO 1100-exit
+           END-IF.
+           READ chkp-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF chkp-step-complete
+                       MOVE "Y" TO ws-step-done-switch
+                   END-IF
+           END-READ.
+       1100-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200 - sign the operator on against the security file before
+      * the menu displays - batch runs carry no terminal so they sign
+      * on as the system operator without prompting - interactive
+      * runs get three tries before the run is abended.
+      *----------------------------------------------------------------
+       1200-sign-on.
+           IF parm-mode-batch
+               MOVE "Y" TO ws-signed-on-switch
+               MOVE "O" TO ws-auth-level
+               GO TO 1200-exit
+           END-IF.
+           MOVE 0   TO ws-signon-tries.
+           MOVE "N" TO ws-signed-on-switch.
+           PERFORM 1210-signon-cycle THRU 1210-exit
+               UNTIL ws-signed-on OR ws-signon-tries = 3.
+       1200-exit.
+           EXIT.
+
+       1210-signon-cycle.
+           ADD 1 TO ws-signon-tries.
+           PERFORM 1220-signon-screen THRU 1220-exit.
+           PERFORM 1230-signon-validate THRU 1230-exit.
+       1210-exit.
+           EXIT.
+
+       1220-signon-screen.
+           MOVE "hello"          TO scr-program-id.
+           MOVE ws-current-date  TO scr-run-date.
+           MOVE ws-current-time  TO scr-run-time.
+           DISPLAY scr-company-name        LINE 1  COL 10.
+           DISPLAY scr-program-id          LINE 1  COL 60.
+           DISPLAY scr-run-date            LINE 2  COL 60.
+           DISPLAY scr-run-time            LINE 2  COL 70.
+           DISPLAY "OPERATOR SIGN-ON"      LINE 3  COL 20.
+           DISPLAY "OPERATOR ID:"          LINE 6  COL 10.
+           ACCEPT  ws-signon-id            LINE 6  COL 25.
+           DISPLAY "PASSWORD:"             LINE 8  COL 10.
+           ACCEPT  ws-signon-pw            LINE 8  COL 25
+                   WITH SECURE.
+           DISPLAY scr-footer-text         LINE 24 COL 10.
+       1220-exit.
+           EXIT.
+
+       1230-signon-validate.
+           MOVE ws-signon-id TO sec-operator-id.
+           OPEN INPUT sec-file.
+           IF ws-sec-status NOT = "00"
+               DISPLAY "SIGN-ON UNAVAILABLE - CONTACT SUPPORT"
+                                 LINE 22 COL 10
+               GO TO 1230-exit
+           END-IF.
+           READ sec-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF sec-password = ws-signon-pw
+                       MOVE "Y"          TO ws-signed-on-switch
+                       MOVE ws-signon-id TO ws-operator-id
+                       MOVE sec-auth-level TO ws-auth-level
+                   END-IF
+           END-READ.
+           CLOSE sec-file.
+           IF NOT ws-signed-on
+               DISPLAY "SIGN-ON REJECTED - CHECK ID AND PASSWORD"
+                                 LINE 22 COL 10
+           END-IF.
+       1230-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1300 - start-of-day housekeeping - confirm the prior day's
+      * transaction file was cleared down before the suite goes on.
+      *----------------------------------------------------------------
+       1300-housekeeping.
+           MOVE 0   TO ws-txn-count.
+           MOVE "N" TO ws-txn-eof-switch.
+           MOVE "N" TO ws-housekeeping-warn-switch.
+           OPEN INPUT txn-file.
+           IF ws-txn-status NOT = "00"
+               MOVE "Y" TO ws-housekeeping-warn-switch
+               MOVE SPACES TO ws-housekeeping-msg
+               STRING "HOUSEKEEPING WARNING - TXN FILE UNAVAILABLE, "
+                       "STATUS " ws-txn-status DELIMITED BY SIZE
+                       INTO ws-housekeeping-msg
+               GO TO 1300-exit
+           END-IF.
+           PERFORM 1310-count-txn-record THRU 1310-exit
+               UNTIL ws-txn-eof.
+           CLOSE txn-file.
+           IF ws-txn-count = 0
+               MOVE "HOUSEKEEPING OK - PRIOR TXN FILE CLEAR"
+                                     TO ws-housekeeping-msg
+           ELSE
+               MOVE "Y" TO ws-housekeeping-warn-switch
+               MOVE "HOUSEKEEPING WARNING - PRIOR TXN FILE NOT CLEAR"
+                                     TO ws-housekeeping-msg
+           END-IF.
+       1300-exit.
+           EXIT.
+
+       1310-count-txn-record.
+           READ txn-file
+               AT END
+                   MOVE "Y" TO ws-txn-eof-switch
+               NOT AT END
+                   ADD 1 TO ws-txn-count
+           END-READ.
+       1310-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000 - main menu - loops on bad input, only option 0 (confirm)
+      * lets the run fall through to termination.
+      *----------------------------------------------------------------
+       2000-menu.
+           MOVE "N" TO ws-valid-key-switch.
+           PERFORM 2010-menu-cycle THRU 2010-exit
+               UNTIL ws-valid-key.
+       2000-exit.
+           EXIT.
+
+       2010-menu-cycle.
+           PERFORM 2020-display-menu THRU 2020-exit.
+           ACCEPT ws-dummy LINE parm-prompt-line COL parm-prompt-col.
+           EVALUATE ws-dummy
+               WHEN "1"
+                   CALL "hello01"
+                   MOVE "N" TO ws-valid-key-switch
+               WHEN "2"
+                   CALL "hello02"
+                   MOVE "N" TO ws-valid-key-switch
+               WHEN "3"
+                   CALL "hello03"
+                   MOVE "N" TO ws-valid-key-switch
+               WHEN "0"
+                   MOVE "Y" TO ws-valid-key-switch
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+                                     LINE 22 COL 10
+                   MOVE "N" TO ws-valid-key-switch
+           END-EVALUATE.
+       2010-exit.
+           EXIT.
+
+       2020-display-menu.
+           MOVE "hello"          TO scr-program-id.
+           MOVE ws-current-date  TO scr-run-date.
+           MOVE ws-current-time  TO scr-run-time.
+           DISPLAY scr-company-name             LINE 1  COL 10.
+           DISPLAY scr-program-id                LINE 1  COL 60.
+           DISPLAY scr-run-date                  LINE 2  COL 60.
+           DISPLAY scr-run-time                  LINE 2  COL 70.
+           DISPLAY "DAILY JOB SUITE - MAIN MENU" LINE 3  COL 20.
+           DISPLAY parm-greeting-text
+                                     LINE parm-greeting-line
+                                     COL  parm-greeting-col.
+           DISPLAY "1. INQUIRY PROCESSING"       LINE 6  COL 20.
+           DISPLAY "2. FILE MAINTENANCE"         LINE 7  COL 20.
+           DISPLAY "3. REPORTS"                  LINE 8  COL 20.
+           DISPLAY "0. EXIT"                     LINE 9  COL 20.
+           DISPLAY ws-housekeeping-msg           LINE 18 COL 20.
+           DISPLAY "SELECT OPTION AND PRESS ENTER: "
+                                     LINE parm-prompt-line COL 10.
+           DISPLAY scr-footer-text  LINE 24 COL 10.
+       2020-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1400/9500 - audit trail - a start record when the run begins,
+      * a stop record (with the key last pressed) when it ends.
+      *----------------------------------------------------------------
+       1400-audit-start.
+           OPEN EXTEND log-file.
+           IF ws-log-status = "35"
+               OPEN OUTPUT log-file
+           END-IF.
+           MOVE "hello"         TO log-program-id.
+           MOVE ws-operator-id  TO log-operator-id.
+           MOVE ws-terminal-id  TO log-terminal-id.
+           SET  log-event-start TO TRUE.
+           MOVE ws-current-date TO log-event-date.
+           MOVE ws-current-time TO log-event-time.
+           MOVE SPACES          TO log-key-pressed.
+           MOVE SPACES          TO log-return-status.
+           MOVE ws-auth-level   TO log-auth-level.
+           WRITE log-record.
+       1400-exit.
+           EXIT.
+
+       9500-audit-stop.
+           ACCEPT ws-current-time FROM TIME.
+           MOVE "hello"         TO log-program-id.
+           MOVE ws-operator-id  TO log-operator-id.
+           MOVE ws-terminal-id  TO log-terminal-id.
+           SET  log-event-stop  TO TRUE.
+           MOVE ws-current-date TO log-event-date.
+           MOVE ws-current-time TO log-event-time.
+           MOVE ws-dummy        TO log-key-pressed.
+           MOVE ws-auth-level   TO log-auth-level.
+           WRITE log-record.
+       9500-exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 7000 - mark today's checkpoint record complete on a clean
+      * finish - a rerun of the job stream will skip past this step.
+      *----------------------------------------------------------------
+       7000-checkpoint-write.
+           MOVE ws-current-date TO chkp-run-date.
+           MOVE "hello   "       TO chkp-step-name.
+           SET  chkp-step-complete TO TRUE.
+           MOVE ws-current-time TO chkp-complete-time.
+           REWRITE chkp-record
+               INVALID KEY
+                   WRITE chkp-record
+           END-REWRITE.
+       7000-exit.
+           EXIT.
+
+       9600-close-files.
+           CLOSE log-file.
+           CLOSE chkp-file.
+       9600-exit.
+           EXIT.
